@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*    COPYBOOK:    HWCHK.CPY
+000300*    PURPOSE:     RECORD LAYOUT FOR THE COUNTING-LOOP CHECKPOINT
+000400*                 FILE. LETS A FAILED RUN RESUME THE DAILY
+000500*                 TRANSACTION COUNT NEAR WHERE IT LEFT OFF
+000600*                 INSTEAD OF RECOUNTING FROM ZERO.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    08/08/26   RLM   INITIAL VERSION.
+001200******************************************************************
+001300 01  CHK-RECORD.
+001400     05  CHK-STATUS              PIC X(01).
+001500         88  CHK-COMPLETE            VALUE 'C'.
+001600         88  CHK-INCOMPLETE          VALUE 'I'.
+001700     05  CHK-LAST-COUNT          PIC 9(07).
+001800     05  CHK-RUN-DATE            PIC X(08).
+001900     05  CHK-RUN-TIME            PIC X(08).
+002000     05  FILLER                  PIC X(06).
