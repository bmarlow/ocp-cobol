@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    COPYBOOK:    HWTRN.CPY
+000300*    PURPOSE:     RECORD LAYOUT FOR THE DAILY TRANSACTION
+000400*                 EXTRACT READ BY HELLO-WORLD TO OBTAIN A REAL
+000500*                 PRODUCTION VOLUME COUNT.
+000600*
+000700*    MODIFICATION HISTORY
+000800*    ------------------------------------------------------------
+000900*    DATE       INIT  DESCRIPTION
+001000*    08/08/26   RLM   INITIAL VERSION.
+001100******************************************************************
+001200 01  TRAN-RECORD.
+001300     05  TRAN-ACCOUNT-NO         PIC X(10).
+001400     05  TRAN-DATE               PIC X(08).
+001500     05  TRAN-TYPE               PIC X(02).
+001600     05  TRAN-AMOUNT             PIC S9(09)V99.
+001700     05  FILLER                  PIC X(29).
