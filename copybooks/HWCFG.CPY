@@ -0,0 +1,42 @@
+000100******************************************************************
+000110*    COPYBOOK:    HWCFG.CPY
+000120*    PURPOSE:     WORKING-STORAGE HOLD AREA FOR HELLO-WORLD
+000130*                 RUNTIME CONFIGURATION.
+000140*
+000150*    MODIFICATION HISTORY
+000160*    ------------------------------------------------------------
+000170*    DATE       INIT  DESCRIPTION
+000180*    08/08/26   RLM   INITIAL VERSION - OUTPUT MODE ONLY, TO
+000190*                     SELECT BETWEEN THE HTML PAGE AND THE JSON
+000200*                     HEALTH PAYLOAD.
+000210*    08/08/26   RLM   ADDED THE REFRESH INTERVAL AND THE
+000220*                     COUNTING SAFETY CEILING, BOTH SUPPLIED PER
+000230*                     OPENSHIFT ENVIRONMENT/CONFIGMAP.
+000240*    08/08/26   RLM   ADDED THE ASSET BASE URL SO IMAGE TAGS
+000250*                     RESOLVE AGAINST THE STATIC ASSET MOUNT
+000260*                     INSTEAD OF A BARE RELATIVE FILENAME.
+000270*    08/08/26   RLM   ADDED THE CHECKPOINT INTERVAL FOR THE
+000280*                     RESTARTABLE TRANSACTION COUNTING LOOP.
+000290*    08/08/26   RLM   ADDED THE ENVIRONMENT NAME AND BUILD
+000300*                     IDENTIFIER FOR THE PAGE BANNER.
+000310*    08/08/26   RLM   WIDENED THE ENVIRONMENT NAME FIELD - FOUR
+000320*                     BYTES ONLY FIT "DEV"/"PROD", NOT LONGER
+000330*                     NAMES LIKE "STAGING".
+000340*    08/09/26   RLM   HW_REFRESH_SECS, HW_MAX_COUNT, AND
+000350*                     HW_CKPT_INTERVAL ARE NOW VALIDATED AS
+000360*                     NUMERIC IN HELLOWORLD.COBOL BEFORE USE -
+000370*                     THIS COPYBOOK'S DEFAULTS ARE UNCHANGED, BUT
+000380*                     NOTED HERE SINCE THEY ARE NOW THE FALLBACK
+000390*                     ON BAD INPUT TOO, NOT JUST ON A MISSING
+000395*                     VARIABLE.
+000400******************************************************************
+000410 01  WS-CFG-AREA.
+000420     05  WS-CFG-OUTPUT-MODE      PIC X(04)   VALUE 'HTML'.
+000430         88  WS-CFG-MODE-IS-HTML     VALUE 'HTML'.
+000440         88  WS-CFG-MODE-IS-JSON     VALUE 'JSON'.
+000450     05  WS-CFG-REFRESH-SECS     PIC 9(03)   VALUE 002.
+000460     05  WS-CFG-MAX-COUNT        PIC 9(07)   VALUE 9999999.
+000470     05  WS-CFG-ASSET-BASE       PIC X(40)   VALUE '/assets/'.
+000480     05  WS-CFG-CKPT-INTERVAL    PIC 9(05)   VALUE 00100.
+000490     05  WS-CFG-ENV-NAME         PIC X(10)   VALUE 'DEV'.
+000500     05  WS-CFG-BUILD-VER        PIC X(10)   VALUE 'UNKNOWN'.
