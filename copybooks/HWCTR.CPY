@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    COPYBOOK:    HWCTR.CPY
+000300*    PURPOSE:     RECORD LAYOUT FOR THE PERSISTENT HIT COUNTER
+000400*                 FILE. ONE RECORD, REWRITTEN ON EVERY RUN, SO
+000500*                 CUMULATIVE INVOCATIONS OF HELLO-WORLD SURVIVE
+000600*                 ACROSS JOB STEPS.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    08/08/26   RLM   INITIAL VERSION.
+001200******************************************************************
+001300 01  CTR-RECORD.
+001400     05  CTR-HIT-COUNT           PIC 9(09).
+001500     05  CTR-LAST-UPDT-DATE      PIC X(08).
+001600     05  CTR-LAST-UPDT-TIME      PIC X(08).
+001700     05  FILLER                  PIC X(13).
