@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    COPYBOOK:    HWAUD.CPY
+000300*    PURPOSE:     RECORD LAYOUT FOR THE HELLO-WORLD AUDIT TRAIL.
+000400*                 ONE RECORD IS APPENDED EVERY TIME THE PROGRAM
+000500*                 RENDERS A PAGE, SO COMPLIANCE CAN ANSWER "HOW
+000600*                 OFTEN IS THIS HIT" WITHOUT DIGGING THROUGH THE
+000700*                 WEB SERVER ACCESS LOG.
+000800*
+000900*    MODIFICATION HISTORY
+001000*    ------------------------------------------------------------
+001100*    DATE       INIT  DESCRIPTION
+001200*    08/08/26   RLM   INITIAL VERSION.
+001300******************************************************************
+001400 01  AUD-RECORD.
+001500     05  AUD-RUN-DATE            PIC X(08).
+001600     05  FILLER                  PIC X(01)  VALUE SPACE.
+001700     05  AUD-RUN-TIME            PIC X(08).
+001800     05  FILLER                  PIC X(01)  VALUE SPACE.
+001900     05  AUD-FINAL-COUNT         PIC 9(07).
+002000     05  FILLER                  PIC X(01)  VALUE SPACE.
+002100     05  AUD-HIT-COUNT           PIC 9(09).
+002200     05  FILLER                  PIC X(01)  VALUE SPACE.
+002300     05  AUD-STATUS              PIC X(08).
