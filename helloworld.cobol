@@ -1,32 +1,785 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
-
-DATA DIVISION.
-   WORKING-STORAGE SECTION.
-   01 WS-CNT PIC 99(1) VALUE 0. 
-
-PROCEDURE DIVISION.
-    DISPLAY '<html>'.
-    DISPLAY '<head>'.
-    DISPLAY '<meta http-equiv="refresh" content="2">'.
-    DISPLAY '<title>COBOL On OpenShift</title>'.
-    DISPLAY '</head>'.
-    DISPLAY '<body>'.
-    DISPLAY '<img src=gnu-cobol.jpg width="200" height="200"> <img src=openshift.png width="200" height="200"><p>'.
-    DISPLAY '<h1>COBOL running on OpenShift</h1>'.
-    DISPLAY 'A simple for-loop generated with COBOL:<p>'.
-
-    A-PARA.
-    PERFORM B-PARA WITH TEST AFTER UNTIL WS-CNT>9.
-    
-    DISPLAY '<b>This content brought to you by:</b><p>'.
-    DISPLAY '<i>COBOL(TM)- The code so good it will outlive you.</i>'.
-    DISPLAY '<br><br><br><br><br><br><br><br><br><br><br><br>'.
-
-
-    STOP RUN.
-   
-    B-PARA.
-    DISPLAY 'COUNTING WITH COBOL! : 'WS-CNT' <p>'.
-    ADD 1 TO WS-CNT.
-
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     HELLO-WORLD.
+000120 AUTHOR.         R L MORRISON.
+000130 INSTALLATION.   SHOP OPERATIONS - OPENSHIFT BATCH SERVICES.
+000140 DATE-WRITTEN.   01/05/24.
+000150 DATE-COMPILED.
+000160*REMARKS.        RENDERS THE "COBOL ON OPENSHIFT" LANDING PAGE
+000170*                AND DISPLAYS A LIVE COUNT OF TODAY'S
+000180*                TRANSACTION EXTRACT AS A MORNING VOLUME PULSE
+000190*                CHECK.
+000200*
+000210*    MODIFICATION HISTORY
+000220*    ------------------------------------------------------------
+000230*    DATE       INIT  DESCRIPTION
+000240*    08/08/26   RLM   WIDENED WS-CNT TO PIC 9(07) AND DRIVE THE
+000250*                     COUNTING LOOP FROM THE REAL DAILY
+000260*                     TRANSACTION EXTRACT (TRANFILE) INSTEAD OF
+000270*                     A FIXED 0-9 DEMO RANGE.
+000280*    08/08/26   RLM   ADDED HWCTRFIL, A PERSISTENT HIT COUNTER
+000290*                     FILE READ AT STARTUP AND REWRITTEN JUST
+000300*                     BEFORE STOP RUN, SO CUMULATIVE INVOCATIONS
+000310*                     SURVIVE ACROSS RUNS.
+000320*    08/08/26   RLM   ADDED A JSON OUTPUT MODE, SELECTED BY THE
+000330*                     HW-OUTPUT-MODE ENVIRONMENT VARIABLE, FOR
+000340*                     MONITORING TOOLS THAT CAN'T SCREEN-SCRAPE
+000350*                     THE HTML PAGE.
+000360*    08/08/26   RLM   ADDED CGI CONTENT-TYPE/STATUS HEADERS
+000370*                     AHEAD OF THE RENDERED BODY, HTML OR JSON.
+000380*    08/08/26   RLM   EXTERNALIZED THE AUTO-REFRESH INTERVAL AND
+000390*                     THE COUNTING SAFETY CEILING AS ENVIRONMENT-
+000400*                     SUPPLIED CONFIG (HW_REFRESH_SECS AND
+000410*                     HW_MAX_COUNT).
+000420*    08/08/26   RLM   IMAGE TAGS NOW RESOLVE AGAINST A CONFIGURED
+000430*                     ASSET BASE URL (HW_ASSET_BASE_URL) INSTEAD
+000440*                     OF A BARE RELATIVE FILENAME - SEE
+000450*                     DEPLOY/OPENSHIFT-ASSETS.YAML FOR THE
+000460*                     STATIC-FILE MOUNT THIS EXPECTS.
+000470*    08/08/26   RLM   ADDED HWAUDFIL - ONE AUDIT RECORD IS
+000480*                     APPENDED PER RUN SO COMPLIANCE CAN SEE HOW
+000490*                     OFTEN THIS PROGRAM IS ACTUALLY INVOKED.
+000500*    08/08/26   RLM   ADDED HWCHKFIL CHECKPOINT/RESTART HANDLING
+000510*                     TO THE TRANSACTION COUNTING LOOP - A RUN
+000520*                     THAT DIES PARTWAY THROUGH PICKS BACK UP
+000530*                     NEAR THE LAST CHECKPOINT INSTEAD OF
+000540*                     RECOUNTING THE WHOLE EXTRACT.
+000550*    08/08/26   RLM   ADDED AN ENVIRONMENT/BUILD BANNER (HW_ENV_
+000560*                     NAME AND HW_BUILD_VER) TO THE PAGE AND THE
+000570*                     JSON HEALTH PAYLOAD, SO WHOEVER IS LOOKING
+000580*                     AT A SCREENSHOT OR A CURL CAN TELL DEV FROM
+000590*                     PROD AT A GLANCE.
+000600*    08/08/26   RLM   ADDED A NAVIGATION MENU LINKING OUT TO THE
+000610*                     STATUS PAGES OF THE SHOP'S OTHER BATCH
+000620*                     PROGRAMS, SO THIS PAGE WORKS AS A LANDING
+000630*                     PAGE INSTEAD OF A DEAD END.
+000640*    08/09/26   RLM   AN OPEN FAILURE ON TRAN-FILE (MISSING OR
+000650*                     UNREADABLE DAILY EXTRACT) NO LONGER MARKS
+000660*                     THE RUN COMPLETE - WS-COMPLETE NOW ALSO
+000670*                     REQUIRES THE OPEN TO HAVE SUCCEEDED, AND
+000680*                     THE AUDIT RECORD REPORTS A DISTINCT
+000690*                     NOEXTRCT STATUS INSTEAD OF LOOKING LIKE A
+000700*                     CLEAN ZERO-VOLUME DAY.
+000710*    08/09/26   RLM   HW_REFRESH_SECS, HW_MAX_COUNT, AND HW_CKPT_
+000720*                     INTERVAL ARE NOW VALIDATED AS NUMERIC BEFORE
+000730*                     USE - A BLANK OR NON-NUMERIC CONFIGMAP VALUE
+000740*                     FALLS BACK TO THE CODED DEFAULT INSTEAD OF
+000750*                     SILENTLY DRIVING THE LOOP BOUND TO ZERO.
+000760*    08/09/26   RLM   THE HIT COUNTER, AUDIT, AND CHECKPOINT FILES
+000770*                     NOW CHECK FILE STATUS AFTER THE OUTPUT/
+000780*                     EXTEND OPEN AND AFTER THE WRITE, NOT JUST
+000790*                     ON THE INITIAL PROBE OPEN, WITH A
+000800*                     DIAGNOSTIC TO SYSERR ON FAILURE SO A
+000810*                     LOCKED-DOWN PVC CAN'T SILENTLY SWALLOW A
+000820*                     COMPLIANCE RECORD.
+000830*    08/09/26   RLM   KNOWN LIMITATION - HWCTRFIL, HWCHKFIL, AND
+000840*                     HWAUDFIL ARE EACH UPDATED WITH AN
+000850*                     UNSYNCHRONIZED OPEN/WRITE/CLOSE, SO TWO
+000860*                     CONCURRENT CGI INVOCATIONS CAN LOSE AN
+000870*                     UPDATE (BOTH READ THE SAME STARTING COUNT,
+000880*                     BOTH WRITE THE SAME NEXT VALUE). SERIALIZING
+000890*                     THESE UPDATES WOULD NEED A LOCK FILE OR AN
+000900*                     INDEXED/LOCKED I-O PATTERN THIS PROGRAM
+000910*                     DOESN'T ALREADY HAVE, SO IT IS NOTED HERE
+000920*                     RATHER THAN IMPLEMENTED - SEE
+000930*                     3100-PERSIST-HIT-COUNTER,
+000940*                     2260-WRITE-CHECKPOINT/2270-COMPLETE-
+000950*                     CHECKPOINT, AND 3200-WRITE-AUDIT-RECORD.
+000960******************************************************************
+000970
+000980 ENVIRONMENT DIVISION.
+000990 INPUT-OUTPUT SECTION.
+001000 FILE-CONTROL.
+001010     SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+001020         ORGANIZATION IS SEQUENTIAL
+001030         FILE STATUS IS WS-TRN-FILE-STATUS.
+001040
+001050     SELECT HIT-CTR-FILE ASSIGN TO "HWCTRFIL"
+001060         ORGANIZATION IS SEQUENTIAL
+001070         FILE STATUS IS WS-CTR-FILE-STATUS.
+001080
+001090     SELECT AUDIT-FILE ASSIGN TO "HWAUDFIL"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001110         FILE STATUS IS WS-AUD-FILE-STATUS.
+001120
+001130     SELECT CHK-FILE ASSIGN TO "HWCHKFIL"
+001140         ORGANIZATION IS SEQUENTIAL
+001150         FILE STATUS IS WS-CHK-FILE-STATUS.
+001160
+001170 DATA DIVISION.
+001180 FILE SECTION.
+001190 FD  TRAN-FILE
+001200     RECORDING MODE IS F.
+001210     COPY HWTRN.
+001220
+001230 FD  HIT-CTR-FILE
+001240     RECORDING MODE IS F.
+001250     COPY HWCTR.
+001260
+001270 FD  AUDIT-FILE.
+001280     COPY HWAUD.
+001290
+001300 FD  CHK-FILE
+001310     RECORDING MODE IS F.
+001320     COPY HWCHK.
+001330
+001340 WORKING-STORAGE SECTION.
+001350 01  WS-CNT                      PIC 9(07)   VALUE ZERO.
+001360
+001370 01  WS-TRAN-EOF-SW              PIC X(01)   VALUE 'N'.
+001380     88  WS-TRAN-EOF                 VALUE 'Y'.
+001390 01  WS-TRAN-OPEN-SW              PIC X(01)   VALUE 'N'.
+001400     88  WS-TRAN-OPEN-OK              VALUE 'Y'.
+001410
+001420 01  WS-CGI-BLANK-LINE           PIC X(01)   VALUE X'0A'.
+001430 01  WS-TRN-FILE-STATUS          PIC X(02)   VALUE '00'.
+001440 01  WS-CTR-FILE-STATUS          PIC X(02)   VALUE '00'.
+001450 01  WS-AUD-FILE-STATUS          PIC X(02)   VALUE '00'.
+001460 01  WS-CHK-FILE-STATUS          PIC X(02)   VALUE '00'.
+001470 01  WS-HIT-COUNT                PIC 9(09)   VALUE ZERO.
+001480 01  WS-RESUME-COUNT             PIC 9(07)   VALUE ZERO.
+001490 01  WS-CKPT-QUOT                PIC 9(07)   VALUE ZERO.
+001500 01  WS-CKPT-REM                 PIC 9(05)   VALUE ZERO.
+001510 01  WS-CFG-RAW-VALUE            PIC X(09)   VALUE SPACES.
+001520 01  WS-CFG-RAW-LEN              PIC 9(02)   VALUE ZERO.
+001530
+001540 01  WS-COMPLETE-SW              PIC X(01)   VALUE 'N'.
+001550     88  WS-COMPLETE                 VALUE 'Y'.
+001560
+001570 01  WS-CNT-EDIT                 PIC Z(6)9.
+001580 01  WS-CNT-POS                  PIC 9(01) VALUE 1.
+001590 01  WS-CNT-LEN                  PIC 9(01) VALUE 7.
+001600 01  WS-REFRESH-EDIT              PIC ZZ9.
+001610 01  WS-REFRESH-POS              PIC 9(01) VALUE 1.
+001620 01  WS-REFRESH-LEN              PIC 9(01) VALUE 3.
+001630
+001640 01  WS-IMG-PTR                  PIC 9(03).
+001650 01  WS-IMG-LEN-1                PIC 9(03).
+001660 01  WS-IMG-SRC-1                PIC X(60).
+001670 01  WS-IMG-LEN-2                PIC 9(03).
+001680 01  WS-IMG-SRC-2                PIC X(60).
+001690******************************************************************
+001700*    NAVIGATION MENU  --  LINKS TO THE STATUS PAGES OF THE SHOP'S
+001710*                         OTHER PRODUCTION BATCH PROGRAMS. ADD A
+001720*                         FILLER LINE AND BUMP WS-NAV-COUNT AS
+001730*                         MORE STATUS PAGES COME ONLINE.
+001740******************************************************************
+001750 01  WS-NAV-TABLE-DATA.
+001760     05  FILLER              PIC X(54)
+001770         VALUE 'PAYROLL STATUS          /status/payroll'.
+001780     05  FILLER              PIC X(54)
+001790         VALUE 'BILLING STATUS          /status/billing'.
+001800     05  FILLER              PIC X(54)
+001810         VALUE 'EOD BATCH STATUS        /status/eod-batch'.
+001820 01  WS-NAV-TABLE REDEFINES WS-NAV-TABLE-DATA.
+001830     05  WS-NAV-ENTRY        OCCURS 3 TIMES.
+001840         10  WS-NAV-NAME     PIC X(24).
+001850         10  WS-NAV-URL      PIC X(30).
+001860 01  WS-NAV-COUNT                PIC 9(02) VALUE 3.
+001870 01  WS-NAV-IDX                  PIC 9(02).
+001880 01  WS-NAV-NAME-LEN             PIC 9(02).
+001890 01  WS-NAV-URL-LEN              PIC 9(02).
+001900
+001910 01  WS-ENV-NAME-LEN             PIC 9(02).
+001920 01  WS-BUILD-VER-LEN            PIC 9(02).
+001930 COPY HWCFG.
+001940
+001950******************************************************************
+001960 PROCEDURE DIVISION.
+001970******************************************************************
+001980
+001990 0000-MAINLINE.
+002000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002010     PERFORM 2000-COUNT-TRANSACTIONS THRU 2000-EXIT.
+002020     PERFORM 4000-RENDER-OUTPUT THRU 4000-EXIT.
+002030     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+002040     STOP RUN.
+002050
+002060******************************************************************
+002070*    1000-INITIALIZE  --  LOAD CONFIG, OPEN THE DAILY TRANSACTION
+002080*                         EXTRACT, AND LOAD THE PERSISTENT HIT
+002090*                         COUNTER.
+002100******************************************************************
+002110 1000-INITIALIZE.
+002120     PERFORM 1200-LOAD-CONFIG THRU 1200-EXIT.
+002130     OPEN INPUT TRAN-FILE.
+002140     IF WS-TRN-FILE-STATUS = '00'
+002150         SET WS-TRAN-OPEN-OK TO TRUE
+002160     ELSE
+002170         SET WS-TRAN-EOF TO TRUE
+002180         DISPLAY 'HELLO-WORLD: TRAN-FILE OPEN FAILED, STATUS='
+002190             WS-TRN-FILE-STATUS UPON SYSERR
+002200     END-IF.
+002210     PERFORM 1100-LOAD-HIT-COUNTER THRU 1100-EXIT.
+002220     PERFORM 1300-LOAD-CHECKPOINT THRU 1300-EXIT.
+002230 1000-EXIT.
+002240     EXIT.
+002250
+002260 1100-LOAD-HIT-COUNTER.
+002270     OPEN INPUT HIT-CTR-FILE.
+002280     IF WS-CTR-FILE-STATUS = '00'
+002290         READ HIT-CTR-FILE
+002300             AT END
+002310                 MOVE ZERO TO WS-HIT-COUNT
+002320             NOT AT END
+002330                 MOVE CTR-HIT-COUNT TO WS-HIT-COUNT
+002340         END-READ
+002350         CLOSE HIT-CTR-FILE
+002360     ELSE
+002370         MOVE ZERO TO WS-HIT-COUNT
+002380     END-IF.
+002390     ADD 1 TO WS-HIT-COUNT.
+002400 1100-EXIT.
+002410     EXIT.
+002420
+002430 1200-LOAD-CONFIG.
+002440     MOVE 'HTML' TO WS-CFG-OUTPUT-MODE.
+002450     ACCEPT WS-CFG-OUTPUT-MODE FROM ENVIRONMENT "HW_OUTPUT_MODE"
+002460         ON EXCEPTION
+002470             MOVE 'HTML' TO WS-CFG-OUTPUT-MODE
+002480     END-ACCEPT.
+002490     IF WS-CFG-OUTPUT-MODE NOT = 'JSON'
+002500         MOVE 'HTML' TO WS-CFG-OUTPUT-MODE
+002510     END-IF.
+002520     PERFORM 1210-VALIDATE-REFRESH-SECS THRU 1210-EXIT.
+002530     PERFORM 1220-VALIDATE-MAX-COUNT THRU 1220-EXIT.
+002540     MOVE '/assets/' TO WS-CFG-ASSET-BASE.
+002550     ACCEPT WS-CFG-ASSET-BASE FROM ENVIRONMENT
+002560         "HW_ASSET_BASE_URL"
+002570         ON EXCEPTION
+002580             MOVE '/assets/' TO WS-CFG-ASSET-BASE
+002590     END-ACCEPT.
+002600     PERFORM 1230-VALIDATE-CKPT-INTERVAL THRU 1230-EXIT.
+002610     MOVE 'DEV' TO WS-CFG-ENV-NAME.
+002620     ACCEPT WS-CFG-ENV-NAME FROM ENVIRONMENT "HW_ENV_NAME"
+002630         ON EXCEPTION
+002640             MOVE 'DEV' TO WS-CFG-ENV-NAME
+002650     END-ACCEPT.
+002660     MOVE 'UNKNOWN' TO WS-CFG-BUILD-VER.
+002670     ACCEPT WS-CFG-BUILD-VER FROM ENVIRONMENT "HW_BUILD_VER"
+002680         ON EXCEPTION
+002690             MOVE 'UNKNOWN' TO WS-CFG-BUILD-VER
+002700     END-ACCEPT.
+002710 1200-EXIT.
+002720     EXIT.
+002730
+002740*    ------------------------------------------------------------
+002750*    1210-VALIDATE-REFRESH-SECS  --  ACCEPT HW_REFRESH_SECS AND
+002760*                                    FALL BACK TO THE CODED
+002770*                                    DEFAULT ON A MISSING,
+002780*                                    NON-NUMERIC, OR OVER-WIDTH
+002790*                                    VALUE (WS-CFG-REFRESH-SECS
+002800*                                    IS ONLY 3 DIGITS WIDE).
+002810*    ------------------------------------------------------------
+002820 1210-VALIDATE-REFRESH-SECS.
+002830     MOVE SPACES TO WS-CFG-RAW-VALUE.
+002840     ACCEPT WS-CFG-RAW-VALUE FROM ENVIRONMENT "HW_REFRESH_SECS"
+002850         ON EXCEPTION
+002860             MOVE SPACES TO WS-CFG-RAW-VALUE
+002870     END-ACCEPT.
+002880     MOVE 9 TO WS-CFG-RAW-LEN.
+002890     PERFORM 1291-TRIM-CFG-RAW THRU 1291-EXIT
+002900         UNTIL WS-CFG-RAW-LEN = 0
+002910             OR WS-CFG-RAW-VALUE(WS-CFG-RAW-LEN:1) NOT = SPACE.
+002920     IF WS-CFG-RAW-LEN = 0
+002930         MOVE 002 TO WS-CFG-REFRESH-SECS
+002940     ELSE
+002950         IF WS-CFG-RAW-VALUE(1:WS-CFG-RAW-LEN) NOT NUMERIC
+002960             OR WS-CFG-RAW-LEN > 3
+002970             MOVE 002 TO WS-CFG-REFRESH-SECS
+002980         ELSE
+002990             MOVE WS-CFG-RAW-VALUE(1:WS-CFG-RAW-LEN)
+003000                 TO WS-CFG-REFRESH-SECS
+003010         END-IF
+003020     END-IF.
+003030 1210-EXIT.
+003040     EXIT.
+003050
+003060*    ------------------------------------------------------------
+003070*    1220-VALIDATE-MAX-COUNT  --  ACCEPT HW_MAX_COUNT AND FALL
+003080*                                 BACK TO THE CODED DEFAULT ON A
+003090*                                 MISSING OR NON-NUMERIC VALUE,
+003100*                                 SO A BAD CONFIGMAP ENTRY CAN'T
+003110*                                 SILENTLY DRIVE THE LOOP BOUND
+003120*                                 TO ZERO. ALSO DEFAULTS ON A
+003130*                                 VALUE OVER 7 DIGITS SO IT CAN'T
+003140*                                 SILENTLY TRUNCATE ON THE MOVE
+003150*                                 TO WS-CFG-MAX-COUNT INSTEAD.
+003160*    ------------------------------------------------------------
+003170 1220-VALIDATE-MAX-COUNT.
+003180     MOVE SPACES TO WS-CFG-RAW-VALUE.
+003190     ACCEPT WS-CFG-RAW-VALUE FROM ENVIRONMENT "HW_MAX_COUNT"
+003200         ON EXCEPTION
+003210             MOVE SPACES TO WS-CFG-RAW-VALUE
+003220     END-ACCEPT.
+003230     MOVE 9 TO WS-CFG-RAW-LEN.
+003240     PERFORM 1291-TRIM-CFG-RAW THRU 1291-EXIT
+003250         UNTIL WS-CFG-RAW-LEN = 0
+003260             OR WS-CFG-RAW-VALUE(WS-CFG-RAW-LEN:1) NOT = SPACE.
+003270     IF WS-CFG-RAW-LEN = 0
+003280         MOVE 9999999 TO WS-CFG-MAX-COUNT
+003290     ELSE
+003300         IF WS-CFG-RAW-VALUE(1:WS-CFG-RAW-LEN) NOT NUMERIC
+003310             OR WS-CFG-RAW-LEN > 7
+003320             MOVE 9999999 TO WS-CFG-MAX-COUNT
+003330         ELSE
+003340             MOVE WS-CFG-RAW-VALUE(1:WS-CFG-RAW-LEN)
+003350                 TO WS-CFG-MAX-COUNT
+003360         END-IF
+003370     END-IF.
+003380 1220-EXIT.
+003390     EXIT.
+003400
+003410*    ------------------------------------------------------------
+003420*    1230-VALIDATE-CKPT-INTERVAL  --  ACCEPT HW_CKPT_INTERVAL
+003430*                                     AND FALL BACK TO THE CODED
+003440*                                     DEFAULT ON A MISSING, NON-
+003450*                                     NUMERIC, OVER-WIDTH (OVER
+003460*                                     5 DIGITS, THE WIDTH OF
+003470*                                     WS-CFG-CKPT-INTERVAL), OR
+003480*                                     ZERO VALUE (A ZERO INTERVAL
+003490*                                     WOULD DIVIDE BY ZERO IN
+003500*                                     2200-COUNT-LOOP).
+003510*    ------------------------------------------------------------
+003520 1230-VALIDATE-CKPT-INTERVAL.
+003530     MOVE SPACES TO WS-CFG-RAW-VALUE.
+003540     ACCEPT WS-CFG-RAW-VALUE FROM ENVIRONMENT "HW_CKPT_INTERVAL"
+003550         ON EXCEPTION
+003560             MOVE SPACES TO WS-CFG-RAW-VALUE
+003570     END-ACCEPT.
+003580     MOVE 9 TO WS-CFG-RAW-LEN.
+003590     PERFORM 1291-TRIM-CFG-RAW THRU 1291-EXIT
+003600         UNTIL WS-CFG-RAW-LEN = 0
+003610             OR WS-CFG-RAW-VALUE(WS-CFG-RAW-LEN:1) NOT = SPACE.
+003620     IF WS-CFG-RAW-LEN = 0
+003630         MOVE 00100 TO WS-CFG-CKPT-INTERVAL
+003640     ELSE
+003650         IF WS-CFG-RAW-VALUE(1:WS-CFG-RAW-LEN) NOT NUMERIC
+003660             OR WS-CFG-RAW-LEN > 5
+003670             MOVE 00100 TO WS-CFG-CKPT-INTERVAL
+003680         ELSE
+003690             MOVE WS-CFG-RAW-VALUE(1:WS-CFG-RAW-LEN)
+003700                 TO WS-CFG-CKPT-INTERVAL
+003710             IF WS-CFG-CKPT-INTERVAL = ZERO
+003720                 MOVE 00100 TO WS-CFG-CKPT-INTERVAL
+003730             END-IF
+003740         END-IF
+003750     END-IF.
+003760 1230-EXIT.
+003770     EXIT.
+003780
+003790*    ------------------------------------------------------------
+003800*    1291-TRIM-CFG-RAW  --  STRIP ONE TRAILING SPACE OFF THE RAW
+003810*                            ENVIRONMENT VALUE BEING VALIDATED.
+003820*    ------------------------------------------------------------
+003830 1291-TRIM-CFG-RAW.
+003840     SUBTRACT 1 FROM WS-CFG-RAW-LEN.
+003850 1291-EXIT.
+003860     EXIT.
+003870
+003880******************************************************************
+003890*    1300-LOAD-CHECKPOINT  --  RESUME AN INCOMPLETE PRIOR COUNT
+003900*                              INSTEAD OF STARTING OVER AT ZERO.
+003910******************************************************************
+003920 1300-LOAD-CHECKPOINT.
+003930     MOVE ZERO TO WS-RESUME-COUNT.
+003940     OPEN INPUT CHK-FILE.
+003950     IF WS-CHK-FILE-STATUS = '00'
+003960         READ CHK-FILE
+003970             AT END
+003980                 MOVE ZERO TO WS-RESUME-COUNT
+003990             NOT AT END
+004000                 IF CHK-INCOMPLETE
+004010                     MOVE CHK-LAST-COUNT TO WS-RESUME-COUNT
+004020                 END-IF
+004030         END-READ
+004040         CLOSE CHK-FILE
+004050     END-IF.
+004060 1300-EXIT.
+004070     EXIT.
+004080
+004090******************************************************************
+004100*    2000-COUNT-TRANSACTIONS  --  COUNT TODAY'S EXTRACT SO THE
+004110*                                 PAGE REFLECTS REAL VOLUME.
+004120******************************************************************
+004130 2000-COUNT-TRANSACTIONS.
+004140     IF WS-TRAN-OPEN-OK
+004150         PERFORM 2100-READ-TRAN THRU 2100-EXIT
+004160     END-IF.
+004170     PERFORM 2150-SKIP-RESUMED-RECORD THRU 2150-EXIT
+004180         UNTIL WS-TRAN-EOF
+004190             OR WS-CNT >= WS-CFG-MAX-COUNT
+004200             OR WS-CNT >= WS-RESUME-COUNT.
+004210     PERFORM 2200-COUNT-LOOP THRU 2200-EXIT
+004220         UNTIL WS-TRAN-EOF
+004230             OR WS-CNT >= WS-CFG-MAX-COUNT.
+004240     IF WS-TRAN-OPEN-OK
+004250         CLOSE TRAN-FILE
+004260     END-IF.
+004270     IF WS-TRAN-EOF AND WS-TRAN-OPEN-OK
+004280         SET WS-COMPLETE TO TRUE
+004290         PERFORM 2270-COMPLETE-CHECKPOINT THRU 2270-EXIT
+004300     END-IF.
+004310 2000-EXIT.
+004320     EXIT.
+004330
+004340 2100-READ-TRAN.
+004350     READ TRAN-FILE
+004360         AT END
+004370             SET WS-TRAN-EOF TO TRUE
+004380     END-READ.
+004390 2100-EXIT.
+004400     EXIT.
+004410
+004420 2150-SKIP-RESUMED-RECORD.
+004430     ADD 1 TO WS-CNT.
+004440     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+004450 2150-EXIT.
+004460     EXIT.
+004470
+004480 2200-COUNT-LOOP.
+004490     ADD 1 TO WS-CNT.
+004500     DIVIDE WS-CNT BY WS-CFG-CKPT-INTERVAL
+004510         GIVING WS-CKPT-QUOT
+004520         REMAINDER WS-CKPT-REM.
+004530     IF WS-CKPT-REM = ZERO
+004540         PERFORM 2260-WRITE-CHECKPOINT THRU 2260-EXIT
+004550     END-IF.
+004560     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+004570 2200-EXIT.
+004580     EXIT.
+004590
+004600*    NOTE - UNSYNCHRONIZED OPEN/WRITE, SEE THE 08/09/26
+004610*    "KNOWN LIMITATION" MODIFICATION-HISTORY ENTRY ABOVE.
+004620 2260-WRITE-CHECKPOINT.
+004630     MOVE SPACES TO CHK-RECORD.
+004640     SET CHK-INCOMPLETE TO TRUE.
+004650     MOVE WS-CNT TO CHK-LAST-COUNT.
+004660     ACCEPT CHK-RUN-DATE FROM DATE YYYYMMDD.
+004670     ACCEPT CHK-RUN-TIME FROM TIME.
+004680     OPEN OUTPUT CHK-FILE.
+004690     IF WS-CHK-FILE-STATUS NOT = '00'
+004700         DISPLAY 'HELLO-WORLD: CHK-FILE OPEN FAILED, STATUS='
+004710             WS-CHK-FILE-STATUS UPON SYSERR
+004720     END-IF.
+004730     WRITE CHK-RECORD.
+004740     IF WS-CHK-FILE-STATUS NOT = '00'
+004750         DISPLAY 'HELLO-WORLD: CHK-FILE WRITE FAILED, STATUS='
+004760             WS-CHK-FILE-STATUS UPON SYSERR
+004770     END-IF.
+004780     CLOSE CHK-FILE.
+004790 2260-EXIT.
+004800     EXIT.
+004810
+004820 2270-COMPLETE-CHECKPOINT.
+004830     MOVE SPACES TO CHK-RECORD.
+004840     SET CHK-COMPLETE TO TRUE.
+004850     MOVE WS-CNT TO CHK-LAST-COUNT.
+004860     ACCEPT CHK-RUN-DATE FROM DATE YYYYMMDD.
+004870     ACCEPT CHK-RUN-TIME FROM TIME.
+004880     OPEN OUTPUT CHK-FILE.
+004890     IF WS-CHK-FILE-STATUS NOT = '00'
+004900         DISPLAY 'HELLO-WORLD: CHK-FILE OPEN FAILED, STATUS='
+004910             WS-CHK-FILE-STATUS UPON SYSERR
+004920     END-IF.
+004930     WRITE CHK-RECORD.
+004940     IF WS-CHK-FILE-STATUS NOT = '00'
+004950         DISPLAY 'HELLO-WORLD: CHK-FILE WRITE FAILED, STATUS='
+004960             WS-CHK-FILE-STATUS UPON SYSERR
+004970     END-IF.
+004980     CLOSE CHK-FILE.
+004990 2270-EXIT.
+005000     EXIT.
+005010
+005020******************************************************************
+005030*    4000-RENDER-OUTPUT  --  DISPATCH TO THE HTML PAGE OR THE
+005040*                            JSON HEALTH PAYLOAD, PER WS-CFG-
+005050*                            OUTPUT-MODE.
+005060******************************************************************
+005070 4000-RENDER-OUTPUT.
+005080     IF WS-CFG-MODE-IS-JSON
+005090         PERFORM 4200-RENDER-JSON THRU 4200-EXIT
+005100     ELSE
+005110         PERFORM 4100-RENDER-HTML THRU 4100-EXIT
+005120     END-IF.
+005130 4000-EXIT.
+005140     EXIT.
+005150
+005160******************************************************************
+005170*    4100-RENDER-HTML  --  DISPLAY THE CGI HEADERS AND THE HTML
+005180*                          PAGE.
+005190******************************************************************
+005200 4100-RENDER-HTML.
+005210     PERFORM 4110-BUILD-ASSET-URLS THRU 4110-EXIT.
+005220     MOVE WS-CFG-REFRESH-SECS TO WS-REFRESH-EDIT.
+005230     MOVE 1 TO WS-REFRESH-POS.
+005240     MOVE 3 TO WS-REFRESH-LEN.
+005250     PERFORM 4131-TRIM-REFRESH-FIELD THRU 4131-EXIT
+005260         UNTIL WS-REFRESH-LEN = 0
+005270             OR WS-REFRESH-EDIT(WS-REFRESH-POS:1) NOT = SPACE.
+005280     MOVE WS-CNT TO WS-CNT-EDIT.
+005290     DISPLAY 'Status: 200 OK'.
+005300     DISPLAY 'Content-Type: text/html'.
+005310     DISPLAY WS-CGI-BLANK-LINE WITH NO ADVANCING.
+005320     DISPLAY '<html>'.
+005330     DISPLAY '<head>'.
+005340     DISPLAY '<meta http-equiv="refresh" content="'
+005350         WS-REFRESH-EDIT(WS-REFRESH-POS:WS-REFRESH-LEN) '">'.
+005360     DISPLAY '<title>COBOL On OpenShift</title>'.
+005370     DISPLAY '</head>'.
+005380     DISPLAY '<body>'.
+005390     DISPLAY '<img src="' WS-IMG-SRC-1(1:WS-IMG-LEN-1)
+005400         '" width="200" height="200">'.
+005410     DISPLAY '<img src="' WS-IMG-SRC-2(1:WS-IMG-LEN-2)
+005420         '" width="200" height="200"><p>'.
+005430     DISPLAY '<h1>COBOL running on OpenShift</h1>'.
+005440     DISPLAY '<p><small>Environment: ' WS-CFG-ENV-NAME
+005450         ' &nbsp; Build: ' WS-CFG-BUILD-VER
+005460         '</small></p>'.
+005470     DISPLAY 'A simple for-loop generated with COBOL:<p>'.
+005480     DISPLAY 'COUNTING WITH COBOL! : ' WS-CNT-EDIT ' <p>'.
+005490     PERFORM 4150-RENDER-NAV-MENU THRU 4150-EXIT.
+005500     DISPLAY '<b>This content brought to you by:</b><p>'.
+005510     DISPLAY '<i>COBOL(TM)- The code so good it will'
+005520         ' outlive you.</i>'.
+005530     DISPLAY '<br><br><br><br><br><br><br><br><br><br><br><br>'.
+005540 4100-EXIT.
+005550     EXIT.
+005560
+005570******************************************************************
+005580*    4110-BUILD-ASSET-URLS  --  RESOLVE THE IMAGE FILENAMES
+005590*                               AGAINST THE CONFIGURED ASSET
+005600*                               BASE URL (SEE
+005610*                               DEPLOY/OPENSHIFT-ASSETS.YAML).
+005620******************************************************************
+005630 4110-BUILD-ASSET-URLS.
+005640     MOVE 1 TO WS-IMG-PTR.
+005650     STRING WS-CFG-ASSET-BASE DELIMITED BY SPACE
+005660         'gnu-cobol.jpg' DELIMITED BY SIZE
+005670         INTO WS-IMG-SRC-1
+005680         WITH POINTER WS-IMG-PTR
+005690     END-STRING.
+005700     COMPUTE WS-IMG-LEN-1 = WS-IMG-PTR - 1.
+005710     MOVE 1 TO WS-IMG-PTR.
+005720     STRING WS-CFG-ASSET-BASE DELIMITED BY SPACE
+005730         'openshift.png' DELIMITED BY SIZE
+005740         INTO WS-IMG-SRC-2
+005750         WITH POINTER WS-IMG-PTR
+005760     END-STRING.
+005770     COMPUTE WS-IMG-LEN-2 = WS-IMG-PTR - 1.
+005780 4110-EXIT.
+005790     EXIT.
+005800
+005810******************************************************************
+005820*    4131-TRIM-REFRESH-FIELD  --  STRIP THE LEADING SPACES ZZ9
+005830*                                 EDITING LEAVES ON THE REFRESH
+005840*                                 INTERVAL BEFORE IT GOES INSIDE
+005850*                                 A QUOTED HTML ATTRIBUTE.
+005860******************************************************************
+005870 4131-TRIM-REFRESH-FIELD.
+005880     ADD 1 TO WS-REFRESH-POS.
+005890     SUBTRACT 1 FROM WS-REFRESH-LEN.
+005900 4131-EXIT.
+005910     EXIT.
+005920
+005930******************************************************************
+005940*    4132-TRIM-CNT-FIELD  --  STRIP THE LEADING SPACES Z(6)9
+005950*                             EDITING LEAVES ON THE HIT COUNT
+005960*                             BEFORE IT GOES INTO A JSON NUMBER
+005970*                             TOKEN.
+005980******************************************************************
+005990 4132-TRIM-CNT-FIELD.
+006000     ADD 1 TO WS-CNT-POS.
+006010     SUBTRACT 1 FROM WS-CNT-LEN.
+006020 4132-EXIT.
+006030     EXIT.
+006040
+006050******************************************************************
+006060*    4150-RENDER-NAV-MENU  --  LINK TO THE STATUS PAGES OF THE
+006070*                              SHOP'S OTHER BATCH PROGRAMS SO THIS
+006080*                              PAGE SERVES AS A SINGLE LANDING
+006090*                              PAGE INSTEAD OF A DEAD END.
+006100******************************************************************
+006110 4150-RENDER-NAV-MENU.
+006120     DISPLAY '<b>Other Production Job Status:</b>'.
+006130     DISPLAY '<ul>'.
+006140     PERFORM 4155-RENDER-NAV-ENTRY THRU 4155-EXIT
+006150         VARYING WS-NAV-IDX FROM 1 BY 1
+006160         UNTIL WS-NAV-IDX > WS-NAV-COUNT.
+006170     DISPLAY '</ul>'.
+006180 4150-EXIT.
+006190     EXIT.
+006200
+006210 4155-RENDER-NAV-ENTRY.
+006220     MOVE 24 TO WS-NAV-NAME-LEN.
+006230     PERFORM 4156-TRIM-NAV-NAME THRU 4156-EXIT
+006240         UNTIL WS-NAV-NAME-LEN = 0
+006250             OR WS-NAV-NAME(WS-NAV-IDX)
+006260                 (WS-NAV-NAME-LEN:1) NOT = SPACE.
+006270     MOVE 30 TO WS-NAV-URL-LEN.
+006280     PERFORM 4157-TRIM-NAV-URL THRU 4157-EXIT
+006290         UNTIL WS-NAV-URL-LEN = 0
+006300             OR WS-NAV-URL(WS-NAV-IDX)
+006310                 (WS-NAV-URL-LEN:1) NOT = SPACE.
+006320     DISPLAY '<li><a href="'
+006330         WS-NAV-URL(WS-NAV-IDX)(1:WS-NAV-URL-LEN)
+006340         '">' WS-NAV-NAME(WS-NAV-IDX)(1:WS-NAV-NAME-LEN)
+006350         '</a></li>'.
+006360 4155-EXIT.
+006370     EXIT.
+006380
+006390 4156-TRIM-NAV-NAME.
+006400     SUBTRACT 1 FROM WS-NAV-NAME-LEN.
+006410 4156-EXIT.
+006420     EXIT.
+006430
+006440 4157-TRIM-NAV-URL.
+006450     SUBTRACT 1 FROM WS-NAV-URL-LEN.
+006460 4157-EXIT.
+006470     EXIT.
+006480
+006490******************************************************************
+006500*    4120-TRIM-BANNER-FIELDS  --  STRIP THE TRAILING SPACES OFF
+006510*                                 THE ENVIRONMENT/BUILD FIELDS
+006520*                                 BEFORE THEY GO INSIDE JSON
+006530*                                 QUOTES. A MULTI-WORD VALUE
+006540*                                 (E.G. "US EAST") MUST SURVIVE
+006550*                                 INTACT, SO THIS SCANS FROM THE
+006560*                                 RIGHT FOR TRAILING SPACES
+006570*                                 INSTEAD OF STRING/DELIMITED BY
+006580*                                 SPACE, WHICH WOULD TRUNCATE AT
+006590*                                 THE FIRST EMBEDDED SPACE.
+006600******************************************************************
+006610 4120-TRIM-BANNER-FIELDS.
+006620     MOVE 10 TO WS-ENV-NAME-LEN.
+006630     PERFORM 4121-TRIM-ENV-NAME THRU 4121-EXIT
+006640         UNTIL WS-ENV-NAME-LEN = 0
+006650             OR WS-CFG-ENV-NAME(WS-ENV-NAME-LEN:1) NOT = SPACE.
+006660     MOVE 10 TO WS-BUILD-VER-LEN.
+006670     PERFORM 4122-TRIM-BUILD-VER THRU 4122-EXIT
+006680         UNTIL WS-BUILD-VER-LEN = 0
+006690             OR WS-CFG-BUILD-VER(WS-BUILD-VER-LEN:1) NOT = SPACE.
+006700 4120-EXIT.
+006710     EXIT.
+006720
+006730******************************************************************
+006740*    4121-TRIM-ENV-NAME  --  SHRINK WS-ENV-NAME-LEN PAST ONE
+006750*                            TRAILING SPACE ON WS-CFG-ENV-NAME.
+006760******************************************************************
+006770 4121-TRIM-ENV-NAME.
+006780     SUBTRACT 1 FROM WS-ENV-NAME-LEN.
+006790 4121-EXIT.
+006800     EXIT.
+006810
+006820******************************************************************
+006830*    4122-TRIM-BUILD-VER  --  SHRINK WS-BUILD-VER-LEN PAST ONE
+006840*                             TRAILING SPACE ON WS-CFG-BUILD-VER.
+006850******************************************************************
+006860 4122-TRIM-BUILD-VER.
+006870     SUBTRACT 1 FROM WS-BUILD-VER-LEN.
+006880 4122-EXIT.
+006890     EXIT.
+006900
+006910******************************************************************
+006920*    4200-RENDER-JSON  --  EMIT A HEALTH PAYLOAD OPENSHIFT
+006930*                          LIVENESS/READINESS CHECKS CAN PARSE.
+006940******************************************************************
+006950 4200-RENDER-JSON.
+006960     DISPLAY 'Status: 200 OK'.
+006970     DISPLAY 'Content-Type: application/json'.
+006980     DISPLAY WS-CGI-BLANK-LINE WITH NO ADVANCING.
+006990     PERFORM 4120-TRIM-BANNER-FIELDS THRU 4120-EXIT.
+007000     MOVE WS-CNT TO WS-CNT-EDIT.
+007010     MOVE 1 TO WS-CNT-POS.
+007020     MOVE 7 TO WS-CNT-LEN.
+007030     PERFORM 4132-TRIM-CNT-FIELD THRU 4132-EXIT
+007040         UNTIL WS-CNT-LEN = 0
+007050             OR WS-CNT-EDIT(WS-CNT-POS:1) NOT = SPACE.
+007060     DISPLAY '{'.
+007070     DISPLAY '  "finalCount": '
+007080         WS-CNT-EDIT(WS-CNT-POS:WS-CNT-LEN) ','.
+007090     IF WS-COMPLETE
+007100         DISPLAY '  "completed": true,'
+007110     ELSE
+007120         DISPLAY '  "completed": false,'
+007130     END-IF.
+007140     DISPLAY '  "environment": "'
+007150         WS-CFG-ENV-NAME(1:WS-ENV-NAME-LEN) '",'.
+007160     DISPLAY '  "buildVersion": "'
+007170         WS-CFG-BUILD-VER(1:WS-BUILD-VER-LEN) '"'.
+007180     DISPLAY '}'.
+007190 4200-EXIT.
+007200     EXIT.
+007210
+007220******************************************************************
+007230*    3000-FINALIZE  --  REWRITE THE PERSISTENT COUNTER FILES
+007240*                       JUST BEFORE STOP RUN.
+007250******************************************************************
+007260 3000-FINALIZE.
+007270     PERFORM 3100-PERSIST-HIT-COUNTER THRU 3100-EXIT.
+007280     PERFORM 3200-WRITE-AUDIT-RECORD THRU 3200-EXIT.
+007290 3000-EXIT.
+007300     EXIT.
+007310
+007320*    NOTE - UNSYNCHRONIZED OPEN/WRITE, SEE THE 08/09/26
+007330*    "KNOWN LIMITATION" MODIFICATION-HISTORY ENTRY NEAR THE TOP
+007340*    OF THIS PROGRAM.
+007350 3100-PERSIST-HIT-COUNTER.
+007360     MOVE SPACES TO CTR-RECORD.
+007370     MOVE WS-HIT-COUNT TO CTR-HIT-COUNT.
+007380     ACCEPT CTR-LAST-UPDT-DATE FROM DATE YYYYMMDD.
+007390     ACCEPT CTR-LAST-UPDT-TIME FROM TIME.
+007400     OPEN OUTPUT HIT-CTR-FILE.
+007410     IF WS-CTR-FILE-STATUS NOT = '00'
+007420         DISPLAY 'HELLO-WORLD: HIT-CTR-FILE OPEN FAILED, STATUS='
+007430             WS-CTR-FILE-STATUS UPON SYSERR
+007440     END-IF.
+007450     WRITE CTR-RECORD.
+007460     IF WS-CTR-FILE-STATUS NOT = '00'
+007470         DISPLAY 'HELLO-WORLD: HIT-CTR-FILE WRITE FAILED, STATUS='
+007480             WS-CTR-FILE-STATUS UPON SYSERR
+007490     END-IF.
+007500     CLOSE HIT-CTR-FILE.
+007510 3100-EXIT.
+007520     EXIT.
+007530
+007540******************************************************************
+007550*    3200-WRITE-AUDIT-RECORD  --  APPEND ONE AUDIT RECORD PER
+007560*                                 RUN FOR COMPLIANCE REPORTING.
+007570*                                 NOTE - UNSYNCHRONIZED OPEN
+007580*                                 EXTEND/WRITE, SEE THE 08/09/26
+007590*                                 "KNOWN LIMITATION" ENTRY NEAR
+007600*                                 THE TOP OF THIS PROGRAM.
+007610******************************************************************
+007620 3200-WRITE-AUDIT-RECORD.
+007630     MOVE SPACES TO AUD-RECORD.
+007640     ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+007650     ACCEPT AUD-RUN-TIME FROM TIME.
+007660     MOVE WS-CNT TO AUD-FINAL-COUNT.
+007670     MOVE WS-HIT-COUNT TO AUD-HIT-COUNT.
+007680     IF NOT WS-TRAN-OPEN-OK
+007690         MOVE 'NOEXTRCT' TO AUD-STATUS
+007700     ELSE
+007710         IF WS-COMPLETE
+007720             MOVE 'COMPLETE' TO AUD-STATUS
+007730         ELSE
+007740             MOVE 'PARTIAL' TO AUD-STATUS
+007750         END-IF
+007760     END-IF.
+007770     OPEN INPUT AUDIT-FILE.
+007780     IF WS-AUD-FILE-STATUS = '00'
+007790         CLOSE AUDIT-FILE
+007800         OPEN EXTEND AUDIT-FILE
+007810     ELSE
+007820         OPEN OUTPUT AUDIT-FILE
+007830     END-IF.
+007840     WRITE AUD-RECORD.
+007850     IF WS-AUD-FILE-STATUS NOT = '00'
+007860         DISPLAY 'HELLO-WORLD: AUDIT-FILE OPEN/WRITE FAILED,'
+007870             ' STATUS=' WS-AUD-FILE-STATUS UPON SYSERR
+007880     END-IF.
+007890     CLOSE AUDIT-FILE.
+007900 3200-EXIT.
+007910     EXIT.
+007920
+007930
+007940
